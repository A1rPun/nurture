@@ -0,0 +1,6 @@
+    01  fib-report-record.
+        05  rpt-run-date        PIC 9(8).
+        05  rpt-n                PIC 9(9).
+        05  rpt-result           PIC 9(9).
+        05  rpt-source           PIC X(11).
+        05  rpt-return-code      PIC 9(4).
