@@ -0,0 +1,6 @@
+    01  fib-request.
+        05  fib-req-n           PIC 9(9) COMP.
+        05  fib-req-mode        PIC X(1).
+    01  fib-response.
+        05  fib-resp-result     PIC 9(9) COMP.
+        05  fib-resp-status-code PIC 9(2) COMP.
