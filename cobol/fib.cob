@@ -1,43 +1,482 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. fibonacci.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT fib-request-file ASSIGN TO "FIBREQ"
+      ORGANIZATION IS SEQUENTIAL
+      FILE STATUS IS ws-request-status.
+  SELECT fib-result-file ASSIGN TO "FIBRES"
+      ORGANIZATION IS SEQUENTIAL
+      FILE STATUS IS ws-result-status.
+  SELECT fib-master-file ASSIGN TO "FIBMSTR"
+      ORGANIZATION IS INDEXED
+      ACCESS MODE IS DYNAMIC
+      RECORD KEY IS fmast-n
+      FILE STATUS IS ws-master-status.
+  SELECT fib-report-file ASSIGN TO "FIBRPT"
+      ORGANIZATION IS SEQUENTIAL
+      FILE STATUS IS ws-report-status.
+  SELECT fib-audit-file ASSIGN TO "FIBAUD"
+      ORGANIZATION IS SEQUENTIAL
+      FILE STATUS IS ws-audit-status.
+  SELECT fib-checkpoint-file ASSIGN TO "FIBCKPT"
+      ORGANIZATION IS SEQUENTIAL
+      FILE STATUS IS ws-checkpoint-status.
+  SELECT fib-parm-file ASSIGN TO "FIBPARM"
+      ORGANIZATION IS SEQUENTIAL
+      FILE STATUS IS ws-parm-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  fib-request-file
+    RECORD CONTAINS 9 CHARACTERS.
+01  fib-request-record.
+    05  fr-n                PIC 9(9).
+
+FD  fib-result-file
+    RECORD CONTAINS 19 CHARACTERS.
+01  fib-result-record.
+    05  fres-n              PIC 9(9).
+    05  fres-result         PIC 9(9).
+    05  fres-status         PIC X(1).
+
+FD  fib-master-file
+    RECORD CONTAINS 18 CHARACTERS.
+01  fib-master-record.
+    05  fmast-n             PIC 9(9).
+    05  fmast-result        PIC 9(9).
+
+FD  fib-report-file
+    RECORD CONTAINS 41 CHARACTERS.
+    COPY FIBRPT.
+
+FD  fib-audit-file
+    RECORD CONTAINS 44 CHARACTERS.
+01  fib-audit-record.
+    05  aud-timestamp       PIC X(21).
+    05  aud-n               PIC 9(9).
+    05  aud-result          PIC 9(9).
+    05  aud-return-code     PIC 9(4).
+    05  aud-order-flag      PIC X(1).
+
+FD  fib-checkpoint-file
+    RECORD CONTAINS 19 CHARACTERS.
+01  fib-checkpoint-record.
+    05  ckpt-record-count     PIC 9(9).
+    05  ckpt-high-water-n     PIC 9(9).
+    05  ckpt-high-water-seen  PIC X(1).
+
+FD  fib-parm-file
+    RECORD CONTAINS 19 CHARACTERS.
+01  fib-parm-record.
+    05  parm-max-n            PIC 9(9).
+    05  parm-calc-mode        PIC X(1).
+    05  parm-max-n-recursive  PIC 9(9).
+
 WORKING-STORAGE SECTION.
-01  n           PIC 9(9) COMP.
-01  fib-result  PIC 9(9) COMP.
+01  ws-request-status    PIC X(2).
+01  ws-result-status     PIC X(2).
+01  ws-master-status     PIC X(2).
+01  ws-report-status     PIC X(2).
+01  ws-audit-status      PIC X(2).
+01  ws-checkpoint-status PIC X(2).
+01  ws-parm-status       PIC X(2).
+01  ws-source-path       PIC X(11).
+01  ws-run-mode          PIC X(1).
+01  ws-calc-mode         PIC X(1)    VALUE "I".
+01  ws-batch-eof         PIC X(1)    VALUE "N".
+01  ws-record-count      PIC 9(9) COMP VALUE 0.
+01  ws-checkpoint-count  PIC 9(9) COMP VALUE 0.
+01  ws-high-water-n      PIC 9(9) COMP VALUE 0.
+01  ws-high-water-seen   PIC X(1)    VALUE "N".
+01  ws-max-n             PIC 9(9) COMP VALUE 47.
+01  ws-max-n-recursive   PIC 9(9) COMP VALUE 35.
+01  ws-effective-max-n   PIC 9(9) COMP.
+01  ws-n-is-valid        PIC X(1).
+01  ws-cache-hit         PIC X(1).
+01  ws-order-flag        PIC X(1)    VALUE "N".
+01  ws-return-code       PIC 9(4) COMP VALUE 0.
+01  ws-batch-return-code PIC 9(4) COMP VALUE 0.
+01  ws-fib-status-code   PIC 9(2) COMP.
+01  n                    PIC 9(9) COMP.
+01  fib-result           PIC 9(9) COMP.
+COPY FIBIO.
 
 PROCEDURE DIVISION.
+0000-MAIN.
+  PERFORM 0050-READ-PARM
+  PERFORM 0100-OPEN-MASTER
+  PERFORM 0150-OPEN-REPORT
+  PERFORM 0175-OPEN-AUDIT
+  DISPLAY "Run mode - I)nteractive or B)atch" END-DISPLAY
+  ACCEPT ws-run-mode END-ACCEPT
+  EVALUATE ws-run-mode
+      WHEN "B"
+      WHEN "b"
+          MOVE "BATCH" TO ws-source-path
+          PERFORM 1000-BATCH-RUN
+      WHEN OTHER
+          MOVE "INTERACTIVE" TO ws-source-path
+          PERFORM 2000-INTERACTIVE-RUN
+  END-EVALUATE
+  CLOSE fib-master-file
+  CLOSE fib-report-file
+  CLOSE fib-audit-file
+  GOBACK
+  .
+
+0050-READ-PARM.
+  OPEN INPUT fib-parm-file
+  IF ws-parm-status = "00"
+      READ fib-parm-file
+          NOT AT END
+              MOVE parm-max-n TO ws-max-n
+              MOVE parm-calc-mode TO ws-calc-mode
+              MOVE parm-max-n-recursive TO ws-max-n-recursive
+      END-READ
+      CLOSE fib-parm-file
+  END-IF
+  .
+
+0100-OPEN-MASTER.
+  OPEN I-O fib-master-file
+  IF ws-master-status = "35"
+      OPEN OUTPUT fib-master-file
+      CLOSE fib-master-file
+      OPEN I-O fib-master-file
+  END-IF
+  .
+
+0150-OPEN-REPORT.
+  OPEN EXTEND fib-report-file
+  IF ws-report-status = "35"
+      OPEN OUTPUT fib-report-file
+      CLOSE fib-report-file
+      OPEN EXTEND fib-report-file
+  END-IF
+  .
+
+0175-OPEN-AUDIT.
+  OPEN EXTEND fib-audit-file
+  IF ws-audit-status = "35"
+      OPEN OUTPUT fib-audit-file
+      CLOSE fib-audit-file
+      OPEN EXTEND fib-audit-file
+  END-IF
+  .
+
+1000-BATCH-RUN.
+  MOVE 0 TO ws-batch-return-code
+  PERFORM 1020-READ-CHECKPOINT
+  OPEN INPUT fib-request-file
+  IF ws-request-status NOT = "00"
+      DISPLAY "FIBREQ open failed, file status " ws-request-status
+          END-DISPLAY
+      MOVE 16 TO ws-batch-return-code
+  ELSE
+      IF ws-checkpoint-count > 0
+          OPEN EXTEND fib-result-file
+      ELSE
+          OPEN OUTPUT fib-result-file
+      END-IF
+      IF ws-result-status NOT = "00"
+          DISPLAY "FIBRES open failed, file status " ws-result-status
+              END-DISPLAY
+          MOVE 16 TO ws-batch-return-code
+      ELSE
+          PERFORM UNTIL ws-batch-eof = "Y"
+              READ fib-request-file
+                  AT END
+                      MOVE "Y" TO ws-batch-eof
+                  NOT AT END
+                      ADD 1 TO ws-record-count
+                      IF ws-record-count > ws-checkpoint-count
+                          PERFORM 1160-CHECK-ORDER
+                          PERFORM 1100-BATCH-ONE-REQUEST
+                          IF ws-return-code > ws-batch-return-code
+                              MOVE ws-return-code TO ws-batch-return-code
+                          END-IF
+                          PERFORM 1030-WRITE-CHECKPOINT
+                      END-IF
+              END-READ
+          END-PERFORM
+          CLOSE fib-result-file
+      END-IF
+      CLOSE fib-request-file
+  END-IF
+  MOVE ws-batch-return-code TO RETURN-CODE
+  .
+
+1020-READ-CHECKPOINT.
+  OPEN INPUT fib-checkpoint-file
+  IF ws-checkpoint-status = "00"
+      READ fib-checkpoint-file
+          NOT AT END
+              MOVE ckpt-record-count TO ws-checkpoint-count
+              MOVE ckpt-high-water-n TO ws-high-water-n
+              MOVE ckpt-high-water-seen TO ws-high-water-seen
+      END-READ
+      CLOSE fib-checkpoint-file
+  ELSE
+      MOVE 0 TO ws-checkpoint-count
+      MOVE 0 TO ws-high-water-n
+      MOVE "N" TO ws-high-water-seen
+  END-IF
+  .
+
+1030-WRITE-CHECKPOINT.
+  MOVE ws-record-count TO ckpt-record-count
+  MOVE ws-high-water-n TO ckpt-high-water-n
+  MOVE ws-high-water-seen TO ckpt-high-water-seen
+  OPEN OUTPUT fib-checkpoint-file
+  WRITE fib-checkpoint-record
+  CLOSE fib-checkpoint-file
+  .
+
+1100-BATCH-ONE-REQUEST.
+  MOVE fr-n TO n
+  MOVE fr-n TO fres-n
+  MOVE 0 TO ws-return-code
+  PERFORM 1150-VALIDATE-N
+  IF ws-n-is-valid = "Y"
+      PERFORM 1200-GET-FIB-RESULT
+      MOVE fib-result TO fres-result
+      IF ws-return-code = 20
+          MOVE "X" TO fres-status
+      ELSE
+          MOVE "O" TO fres-status
+      END-IF
+  ELSE
+      MOVE 0 TO fib-result
+      MOVE 0 TO fres-result
+      MOVE "E" TO fres-status
+      MOVE 16 TO ws-return-code
+  END-IF
+  WRITE fib-result-record
+  PERFORM 1300-WRITE-REPORT
+  PERFORM 1400-WRITE-AUDIT
+  .
+
+1150-VALIDATE-N.
+  EVALUATE ws-calc-mode
+      WHEN "R"
+      WHEN "r"
+          MOVE ws-max-n-recursive TO ws-effective-max-n
+      WHEN OTHER
+          MOVE ws-max-n TO ws-effective-max-n
+  END-EVALUATE
+  IF n > ws-effective-max-n
+      MOVE "N" TO ws-n-is-valid
+  ELSE
+      MOVE "Y" TO ws-n-is-valid
+  END-IF
+  .
+
+1160-CHECK-ORDER.
+  MOVE "N" TO ws-order-flag
+  IF ws-high-water-seen = "Y" AND fr-n <= ws-high-water-n
+      DISPLAY "WARNING - FIBREQ record " ws-record-count
+          " (N=" fr-n ") is out of ascending order or a duplicate"
+          " - high water mark is " ws-high-water-n
+          "; record is still processed" END-DISPLAY
+      MOVE "Y" TO ws-order-flag
+  ELSE
+      MOVE fr-n TO ws-high-water-n
+      MOVE "Y" TO ws-high-water-seen
+  END-IF
+  .
+
+1200-GET-FIB-RESULT.
+  MOVE n TO fmast-n
+  READ fib-master-file
+      INVALID KEY
+          CONTINUE
+      NOT INVALID KEY
+          CONTINUE
+  END-READ
+  EVALUATE ws-master-status
+      WHEN "00"
+          MOVE "Y" TO ws-cache-hit
+      WHEN "23"
+          MOVE "N" TO ws-cache-hit
+      WHEN OTHER
+          DISPLAY "FIBMSTR READ failed, file status " ws-master-status
+              END-DISPLAY
+          MOVE "N" TO ws-cache-hit
+          MOVE 24 TO ws-return-code
+  END-EVALUATE
+  IF ws-cache-hit = "Y"
+      MOVE fmast-result TO fib-result
+  ELSE
+      MOVE n TO fib-req-n
+      MOVE ws-calc-mode TO fib-req-mode
+      EVALUATE ws-calc-mode
+          WHEN "R"
+          WHEN "r"
+              CALL "fibrec" USING BY CONTENT fib-request
+                  BY REFERENCE fib-response
+              END-CALL
+          WHEN OTHER
+              CALL "fib" USING BY CONTENT fib-request
+                  BY REFERENCE fib-response
+              END-CALL
+      END-EVALUATE
+      MOVE fib-resp-result TO fib-result
+      MOVE fib-resp-status-code TO ws-fib-status-code
+      IF ws-fib-status-code = 0
+          MOVE n TO fmast-n
+          MOVE fib-result TO fmast-result
+          WRITE fib-master-record
+          IF ws-master-status NOT = "00"
+              DISPLAY "FIBMSTR WRITE failed for N=" n ", file status "
+                  ws-master-status " - result not cached" END-DISPLAY
+          END-IF
+      ELSE
+          MOVE 20 TO ws-return-code
+      END-IF
+  END-IF
+  .
+
+2000-INTERACTIVE-RUN.
   DISPLAY "Enter Nth Fibonacci to calculate" END-DISPLAY
   ACCEPT n END-ACCEPT
-  CALL "fib" USING CONTENT n RETURNING fib-result END-CALL
-  DISPLAY fib-result END-DISPLAY
+  MOVE 0 TO ws-return-code
+  MOVE "N" TO ws-order-flag
+  PERFORM 1150-VALIDATE-N
+  IF ws-n-is-valid = "Y"
+      PERFORM 1200-GET-FIB-RESULT
+      IF ws-return-code = 20
+          DISPLAY "Fibonacci(" n ") overflows PIC 9(9) COMP - rejected"
+              END-DISPLAY
+      ELSE
+          DISPLAY fib-result END-DISPLAY
+      END-IF
+  ELSE
+      DISPLAY "N exceeds maximum allowed value of " ws-effective-max-n
+          END-DISPLAY
+      MOVE 0 TO fib-result
+      MOVE 16 TO ws-return-code
+  END-IF
+  MOVE ws-return-code TO RETURN-CODE
+  PERFORM 1300-WRITE-REPORT
+  PERFORM 1400-WRITE-AUDIT
+  .
+
+1300-WRITE-REPORT.
+  MOVE FUNCTION CURRENT-DATE(1:8) TO rpt-run-date
+  MOVE n TO rpt-n
+  MOVE fib-result TO rpt-result
+  MOVE ws-source-path TO rpt-source
+  MOVE ws-return-code TO rpt-return-code
+  WRITE fib-report-record
+  .
+
+1400-WRITE-AUDIT.
+  MOVE FUNCTION CURRENT-DATE TO aud-timestamp
+  MOVE n TO aud-n
+  MOVE fib-result TO aud-result
+  MOVE ws-return-code TO aud-return-code
+  MOVE ws-order-flag TO aud-order-flag
+  WRITE fib-audit-record
   .
 END PROGRAM fibonacci.
 
 IDENTIFICATION DIVISION.
-PROGRAM-ID. fib RECURSIVE.
+PROGRAM-ID. fib.
 DATA DIVISION.
 LOCAL-STORAGE SECTION.
-01  res-1  PIC 9(9) COMP.
-01  res-2  PIC 9(9) COMP.
+01  ws-prev       PIC 9(9) COMP.
+01  ws-curr       PIC 9(9) COMP.
+01  ws-wide-temp  PIC 9(18) COMP.
+01  ws-i          PIC 9(9) COMP.
+01  ws-max-9x9    PIC 9(18) COMP VALUE 999999999.
 
 LINKAGE SECTION.
-01  n           PIC 9(9) COMP.
-01  fib-result  PIC 9(9) COMP BASED.
+COPY FIBIO.
 
-PROCEDURE DIVISION USING n RETURNING fib-result.
-  ALLOCATE fib-result
-  EVALUATE n
+PROCEDURE DIVISION USING fib-request fib-response.
+  MOVE 0 TO fib-resp-status-code
+  EVALUATE fib-req-n
     WHEN 0
-      MOVE 0 TO fib-result
+      MOVE 0 TO fib-resp-result
     WHEN 1
-      MOVE 1 TO fib-result
+      MOVE 1 TO fib-resp-result
     WHEN OTHER
-      SUBTRACT 1 FROM n END-SUBTRACT
-      CALL "fib" USING CONTENT n RETURNING res-1 END-CALL
-      SUBTRACT 1 FROM n END-SUBTRACT
-      CALL "fib" USING CONTENT n RETURNING res-2 END-CALL
-      ADD res-1 TO res-2 GIVING fib-result END-ADD
+      MOVE 0 TO ws-prev
+      MOVE 1 TO ws-curr
+      PERFORM VARYING ws-i FROM 2 BY 1
+          UNTIL ws-i > fib-req-n OR fib-resp-status-code NOT = 0
+        ADD ws-prev TO ws-curr GIVING ws-wide-temp END-ADD
+        IF ws-wide-temp > ws-max-9x9
+          MOVE 1 TO fib-resp-status-code
+        ELSE
+          MOVE ws-curr TO ws-prev
+          MOVE ws-wide-temp TO ws-curr
+        END-IF
+      END-PERFORM
+      IF fib-resp-status-code = 0
+        MOVE ws-curr TO fib-resp-result
+      ELSE
+        MOVE 0 TO fib-resp-result
+      END-IF
   END-EVALUATE
   .
 END PROGRAM fib.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. fibrec RECURSIVE.
+DATA DIVISION.
+LOCAL-STORAGE SECTION.
+01  ws-wide-temp  PIC 9(18) COMP.
+01  ws-max-9x9    PIC 9(18) COMP VALUE 999999999.
+COPY FIBIO REPLACING ==fib-request==            BY ==ws-sub-request-1==
+                     ==fib-req-n==              BY ==ws-sub-n-1==
+                     ==fib-req-mode==           BY ==ws-sub-mode-1==
+                     ==fib-response==           BY ==ws-sub-response-1==
+                     ==fib-resp-result==        BY ==ws-sub-result-1==
+                     ==fib-resp-status-code==   BY ==ws-sub-status-1==.
+COPY FIBIO REPLACING ==fib-request==            BY ==ws-sub-request-2==
+                     ==fib-req-n==              BY ==ws-sub-n-2==
+                     ==fib-req-mode==           BY ==ws-sub-mode-2==
+                     ==fib-response==           BY ==ws-sub-response-2==
+                     ==fib-resp-result==        BY ==ws-sub-result-2==
+                     ==fib-resp-status-code==   BY ==ws-sub-status-2==.
+
+LINKAGE SECTION.
+COPY FIBIO.
+
+PROCEDURE DIVISION USING fib-request fib-response.
+  MOVE 0 TO fib-resp-status-code
+  EVALUATE fib-req-n
+    WHEN 0
+      MOVE 0 TO fib-resp-result
+    WHEN 1
+      MOVE 1 TO fib-resp-result
+    WHEN OTHER
+      MOVE fib-req-mode TO ws-sub-mode-1
+      MOVE fib-req-mode TO ws-sub-mode-2
+      COMPUTE ws-sub-n-1 = fib-req-n - 1
+      CALL "fibrec" USING BY CONTENT ws-sub-request-1
+          BY REFERENCE ws-sub-response-1
+      END-CALL
+      COMPUTE ws-sub-n-2 = fib-req-n - 2
+      CALL "fibrec" USING BY CONTENT ws-sub-request-2
+          BY REFERENCE ws-sub-response-2
+      END-CALL
+      IF ws-sub-status-1 NOT = 0 OR ws-sub-status-2 NOT = 0
+        MOVE 1 TO fib-resp-status-code
+        MOVE 0 TO fib-resp-result
+      ELSE
+        ADD ws-sub-result-1 TO ws-sub-result-2 GIVING ws-wide-temp END-ADD
+        IF ws-wide-temp > ws-max-9x9
+          MOVE 1 TO fib-resp-status-code
+          MOVE 0 TO fib-resp-result
+        ELSE
+          MOVE ws-wide-temp TO fib-resp-result
+        END-IF
+      END-IF
+  END-EVALUATE
+  .
+END PROGRAM fibrec.
