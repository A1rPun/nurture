@@ -0,0 +1,61 @@
+//FIBBATCH PROC MBR=FIBONACCI
+//*--------------------------------------------------------------*
+//* PROCLIB member. Drives PROGRAM-ID fibonacci in batch mode    *
+//* (mode "B" on the ACCEPT prompt, supplied below via SYSIN).   *
+//* Invoked from a job stream via JCLLIB/PROCLIB - see FIBRUN.jcl*
+//* for a sample JOB card. This member must not itself contain a *
+//* JOB statement.                                                *
+//*                                                               *
+//* One-time setup:                                              *
+//*   FIBMSTR, FIBPARM and FIBCKPT are opened below with DISP=SHR *
+//*   or DISP=OLD, which require all three datasets to already    *
+//*   exist - an indexed FIBMSTR cannot be created by this step's *
+//*   own OPEN OUTPUT fallback under SHR, and FIBCKPT's single    *
+//*   checkpoint record is rewritten via a fresh OPEN OUTPUT on    *
+//*   every completed request, which only truncates (rather than  *
+//*   append) a dataset allocated OLD, not MOD. Run FIBSETUP once *
+//*   per environment before the first submission of this PROC to *
+//*   allocate all three. The program's status-35 create-on-       *
+//*   first-use logic for FIBMSTR/FIBPARM/FIBCKPT stays in place   *
+//*   for ad-hoc runs made outside this PROC (e.g. direct          *
+//*   invocation in test).                                        *
+//*                                                               *
+//* Restart/checkpoint:                                          *
+//*   The program reads FIBCKPT at the start of the batch run    *
+//*   and skips the first ckpt-record-count records already      *
+//*   completed on FIBREQ (position-based, not value-based), so  *
+//*   a restart resumes after the last completed record even if  *
+//*   the deck contains duplicate or out-of-order N values. Any  *
+//*   FIBREQ record whose N is not strictly greater than the      *
+//*   high-water mark seen so far is still processed normally -  *
+//*   it is flagged with a WARNING on SYSOUT and the order-flag    *
+//*   column of its FIBAUD row, never silently dropped. FIBCKPT   *
+//*   holds a single current record, rewritten (by truncate and   *
+//*   rewrite, not append) after each completed request.          *
+//*                                                               *
+//*   After an abend, resubmit the job stream with                *
+//*   RESTART=STEP1.FIBSTEP on the JOB card (the qualified form,   *
+//*   since FIBSTEP is nested inside this PROC under outer step    *
+//*   name STEP1 - see FIBRUN.jcl) or RD=R and let JES pick up     *
+//*   the restart.                                                 *
+//*   Do NOT delete or reinitialize FIBCKPT between submissions - *
+//*   that dataset IS the restart point. FIBRES is opened EXTEND  *
+//*   (not OUTPUT) whenever FIBCKPT shows a non-zero record count,*
+//*   so results already written by the pre-abend run are kept    *
+//*   rather than truncated. Only clear FIBCKPT when starting a   *
+//*   brand new deck from record 1.                               *
+//*--------------------------------------------------------------*
+//FIBSTEP  EXEC PGM=&MBR
+//FIBREQ   DD DSN=PROD.FIB.REQUEST,DISP=SHR
+//FIBRES   DD DSN=PROD.FIB.RESULT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FIBMSTR  DD DSN=PROD.FIB.MASTER,DISP=SHR
+//FIBRPT   DD DSN=PROD.FIB.REPORT,DISP=MOD
+//FIBAUD   DD DSN=PROD.FIB.AUDIT,DISP=MOD
+//FIBCKPT  DD DSN=PROD.FIB.CHECKPOINT,DISP=OLD
+//FIBPARM  DD DSN=PROD.FIB.PARM,DISP=SHR
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//         PEND
