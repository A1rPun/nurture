@@ -0,0 +1,37 @@
+//FIBSETP  JOB (ACCT#),'FIB ONE-TIME SETUP',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Run once per environment, before the first submission of     *
+//* FIBBATCH/FIBRUN. Allocates:                                   *
+//*   - FIBMSTR, FIBPARM: FIBBATCH opens these with DISP=SHR,    *
+//*     which must already exist since SHR cannot create them    *
+//*     and the program's own create-on-first-use fallback for    *
+//*     those two files only runs when they are allocated          *
+//*     directly (not under a pre-existing-required SHR           *
+//*     disposition).                                             *
+//*   - FIBCKPT: the program rewrites this single-record          *
+//*     checkpoint via OPEN OUTPUT on every completed request,    *
+//*     which only truncates (rather than append) when the DD     *
+//*     disposition is OLD against a dataset that already         *
+//*     exists - hence DISP=OLD on FIBCKPT in FIBBATCH.jcl         *
+//*     instead of DISP=MOD, and pre-allocation here.              *
+//*--------------------------------------------------------------*
+//DEFMSTR  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.FIB.MASTER)  -
+         INDEXED                         -
+         KEYS(9 0)                       -
+         RECORDSIZE(18 18)               -
+         RECORDS(10000 5000)             -
+         FREESPACE(10 10) )
+/*
+//DEFPARM  EXEC PGM=IEFBR14
+//FIBPARM  DD DSN=PROD.FIB.PARM,DISP=(,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=19,BLKSIZE=0)
+//DEFCKPT  EXEC PGM=IEFBR14
+//FIBCKPT  DD DSN=PROD.FIB.CHECKPOINT,DISP=(,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=19,BLKSIZE=0)
+//
