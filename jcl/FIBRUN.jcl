@@ -0,0 +1,12 @@
+//FIBJOB   JOB (ACCT#),'FIB BATCH RUN',CLASS=A,MSGCLASS=X,
+//         RESTART=STEP1.FIBSTEP,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Job stream for the FIBBATCH PROC (PROCLIB member, not        *
+//* submittable on its own). Point JCLLIB at whichever PROCLIB   *
+//* concatenation this member was installed into, or remove the  *
+//* JCLLIB card if FIBBATCH already lives in a PROCLIB in the    *
+//* standard search order.                                       *
+//*--------------------------------------------------------------*
+//JCLLIB   JCLLIB ORDER=(PROD.FIB.PROCLIB)
+//STEP1    EXEC FIBBATCH
+//
